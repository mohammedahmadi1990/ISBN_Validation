@@ -0,0 +1,37 @@
+      *>***************************************************************
+      *> Copybook: isbnstruct.cpy
+      *> Purpose:  Shared structure passed BY REFERENCE between isbn,
+      *>           readISBN, isValid, checkSUM and isbnConvert so every
+      *>           subprogram works from the same layout.
+      *> Modification History:
+      *>   3/12/2022  MA  Original 10-byte ISBN-10 layout.
+      *>   8/09/2026  MA  Widened to ISBN-13, moved isbnCount/isbnArray/
+      *>                  iMessage onto an OCCURS DEPENDING ON table so a
+      *>                  run is no longer capped at 10 lines, and added
+      *>                  the checksum-suggestion and conversion fields.
+      *>   8/09/2026  MA  Widened iMessage to 100 bytes - the checksum-
+      *>                  suggestion text plus the duplicate-ISBN suffix
+      *>                  can run to 88 bytes and was silently truncating
+      *>                  at 80.
+      *>   8/09/2026  MA  Added dupJ as a second index-name on isbnEntry
+      *>                  so the duplicate-check inner loop in readISBN
+      *>                  no longer counts through a PIC 9(4) working
+      *>                  field, which wrapped 9999 -> 0000 and hung on a
+      *>                  full 9999-record batch.
+      *>***************************************************************
+       01 isbnStruct.
+           05 inputFileName    PIC x(20).
+           05 isbnCount        PIC 9(4) COMP VALUE 0.
+           05 inputISBN        PIC x(13).
+           05 checkSumStatus   PIC 9 VALUE 0.
+           05 checkSumDigit    PIC x(01) VALUE SPACE.
+           05 isbn10Value      PIC x(10).
+           05 isbn13Value      PIC x(13).
+           05 convertStatus    PIC 9 VALUE 0.
+           05 isbnEntry OCCURS 1 TO 9999 TIMES
+                        DEPENDING ON isbnCount
+                        INDEXED BY i, dupJ.
+               10 isbnArray     PIC x(13).
+               10 isbnDuplicate PIC x(01) VALUE 'N'.
+                   88 isbnIsDuplicate VALUE 'Y'.
+               10 iMessage      PIC x(100) VALUE SPACES.
