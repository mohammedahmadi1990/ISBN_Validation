@@ -1,71 +1,309 @@
+      ******************************************************************
+      * Author:  Mohammed Ahmadi
+      * Date:    8/09/2026
+      * Purpose: Batch front-end for the ISBN Validation Application.
+      *          Runs readISBN/isValid repeatedly so an operator can
+      *          validate several nightly source files (new-titles.dat,
+      *          returns.dat, reprints.dat, ...) in one invocation
+      *          instead of relaunching isbn per file.
+      * Tectonics: cobc -x aasbn.cob isbn.cob -I .
+      * Modification History:
+      *   8/09/2026  MA  Added CONVERT-PARA so each batch also gets an
+      *                  ISBN-10<->ISBN-13 cross-walk appended to
+      *                  isbn-convert.dat; report/audit files now
+      *                  self-create on a clean checkout.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aasbn.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT reportFile ASSIGN TO "isbn-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reportFileStatus.
+           SELECT auditFile ASSIGN TO "isbn-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS auditFileStatus.
+           SELECT convertFile ASSIGN TO "isbn-convert.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS convertFileStatus.
 
+       DATA DIVISION.
+       FILE SECTION.
+       FD reportFile.
+       01 reportRecord PIC x(120).
 
+       FD auditFile.
+       01 auditRecord PIC x(100).
 
+       FD convertFile.
+       01 convertRecord PIC x(100).
 
-000100*> *>  MAIN-PARA.
+      *>  Shared Structure between subprograms
+       WORKING-STORAGE SECTION.
+       COPY isbnstruct.
 
-      *> *>      PERFORM LOOP-PARA UNTIL r-fileName IS EQUAL TO "0".
-      *> *>      STOP RUN.
+       01 correctValidCount        PIC 9(6) VALUE 0.
+       01 invalidChecksumCount     PIC 9(6) VALUE 0.
+       01 incorrectCount           PIC 9(6) VALUE 0.
+       01 leadingTrailingZeroCount PIC 9(6) VALUE 0.
+       01 xCheckDigitCount         PIC 9(6) VALUE 0.
+       01 duplicateCount           PIC 9(6) VALUE 0.
+       01 xTally                   PIC 99 VALUE 0.
+       01 zeroTally                PIC 99 VALUE 0.
+       01 countDisplay             PIC zzzzz9.
+       01 processedDisplay         PIC zzzzz9.
+       01 passDisplay              PIC zzzzz9.
+       01 failDisplay              PIC zzzzz9.
+       01 auditDate                PIC 9(8).
+       01 auditTime                PIC 9(8).
+       01 auditTimestamp           PIC x(19).
+       01 reportFileStatus         PIC x(02).
+       01 auditFileStatus          PIC x(02).
+       01 convertFileStatus        PIC x(02).
 
-      *> *>  LOOP-PARA.
-      *> *>      DISPLAY "(Type 0 to exit)!"
-      *> *>      ACCEPT r-fileName.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
 
+           DISPLAY
+           "..:|Welcome to ISBN Validation Application in COBOL |:..".
 
+           PERFORM LOOP-PARA THRU LOOP-PARA-EXIT
+               UNTIL FUNCTION TRIM(inputFileName) = "0".
 
+           STOP RUN.
 
+      *>   readISBN prompts for and ACCEPTs the filename itself (typing
+      *>   "0" is its own exit signal); once it returns we only process
+      *>   a batch if a real file was read.
+       LOOP-PARA.
+           CALL "readISBN" USING BY REFERENCE isbnStruct END-CALL.
 
-      *>  IDENTIFICATION DIVISION.
-      *>  PROGRAM-ID. isValid.
+           IF FUNCTION TRIM(inputFileName) NOT = "0"
+               CALL "isValid" USING BY REFERENCE isbnStruct END-CALL
+               PERFORM REPORT-PARA THRU REPORT-PARA-EXIT
+               PERFORM SUMMARY-PARA THRU SUMMARY-PARA-EXIT
+               PERFORM AUDIT-PARA THRU AUDIT-PARA-EXIT
+               PERFORM CONVERT-PARA THRU CONVERT-PARA-EXIT
+           END-IF.
+       LOOP-PARA-EXIT.
+           EXIT.
 
-      *>  ENVIRONMENT DIVISION.
-      *>  INPUT-OUTPUT section.
-      *>  FILE-CONTROL.
-      *>  SELECT ifile ASSIGN TO "info.dat"
-      *>      ORGANIZATION IS LINE SEQUENTIAL.
+      *>   Print final status of the structure, write it to the report
+      *>   file (appended, so a multi-file batch ends up in one report)
+      *>   and tally each entry into its summary category.
+       REPORT-PARA.
+           MOVE 0 TO correctValidCount
+           MOVE 0 TO invalidChecksumCount
+           MOVE 0 TO incorrectCount
+           MOVE 0 TO leadingTrailingZeroCount
+           MOVE 0 TO xCheckDigitCount
+           MOVE 0 TO duplicateCount
 
-      *>  DATA DIVISION.
-      *>  FILE SECTION.
-      *>  FD ifile.
-      *>  01 isbn pic x(10).
+           OPEN EXTEND reportFile.
+           IF reportFileStatus = "35"
+               OPEN OUTPUT reportFile
+               CLOSE reportFile
+               OPEN EXTEND reportFile
+           END-IF.
 
-      *>  WORKING-STORAGE SECTION.
-      *>  77 eof-switch pic 9 value 1.
-      *>  77 numcont pic 999.
-      *>  01 out-record.
-      *>  05 out1 pic x(8) value "Email is".
-      *>  05 filler pic x.
+           SET i TO 1.
+           PERFORM UNTIL i > isbnCount
+               DISPLAY isbnArray(i) " " iMessage(i)
+               MOVE SPACES TO reportRecord
+               STRING isbnArray(i) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   iMessage(i) DELIMITED BY SIZE
+                   INTO reportRecord
+                   ON OVERFLOW
+                       DISPLAY "Warning: report line truncated at "
+                           "the 120-byte record limit."
+               END-STRING
+               WRITE reportRecord
+               PERFORM TALLY-PARA THRU TALLY-PARA-EXIT
+               SET i UP BY 1
+           END-PERFORM.
+           CLOSE reportFile.
+       REPORT-PARA-EXIT.
+           EXIT.
 
-      *>  PROCEDURE DIVISION.
-      *>      DISPLAY "Hello, World!".
-      *>  END PROGRAM isValid.
+       TALLY-PARA.
+           MOVE 0 TO xTally
+           MOVE 0 TO zeroTally
+           INSPECT iMessage(i) TALLYING xTally FOR ALL " x"
+           INSPECT iMessage(i) TALLYING xTally FOR ALL " X"
+           INSPECT iMessage(i) TALLYING zeroTally FOR ALL "zero"
 
+           IF iMessage(i)(1:9) = "incorrect"
+               ADD 1 TO incorrectCount
+           ELSE IF iMessage(i)(8:1) = ","
+               ADD 1 TO invalidChecksumCount
+           ELSE IF xTally > 0
+               ADD 1 TO xCheckDigitCount
+           ELSE IF zeroTally > 0
+               ADD 1 TO leadingTrailingZeroCount
+           ELSE
+               ADD 1 TO correctValidCount
+           END-IF.
 
+           IF isbnIsDuplicate(i)
+               ADD 1 TO duplicateCount
+           END-IF.
+       TALLY-PARA-EXIT.
+           EXIT.
 
+       SUMMARY-PARA.
+           DISPLAY " ".
+           MOVE isbnCount TO countDisplay
+           DISPLAY "Total ISBNs processed ....................... "
+               countDisplay
+           COMPUTE countDisplay =
+               correctValidCount + leadingTrailingZeroCount
+               + xCheckDigitCount
+           DISPLAY "Correct and valid ............................ "
+               countDisplay
+           MOVE invalidChecksumCount TO countDisplay
+           DISPLAY "Correct, invalid check digit ................. "
+               countDisplay
+           MOVE incorrectCount TO countDisplay
+           DISPLAY "Incorrect (non-digit) ........................ "
+               countDisplay
+           MOVE duplicateCount TO countDisplay
+           DISPLAY "Duplicate ISBNs flagged in this batch ........ "
+               countDisplay.
+       SUMMARY-PARA-EXIT.
+           EXIT.
 
+      *>   Append one line per file to the run-history audit log.
+       AUDIT-PARA.
+           ACCEPT auditDate FROM DATE YYYYMMDD.
+           ACCEPT auditTime FROM TIME.
+           STRING auditDate(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               auditDate(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               auditDate(7:2) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               auditTime(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               auditTime(3:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               auditTime(5:2) DELIMITED BY SIZE
+               INTO auditTimestamp
+           END-STRING.
 
-      *>  IDENTIFICATION DIVISION.
-      *>  PROGRAM-ID. checkSUM.
+           MOVE isbnCount TO processedDisplay.
+           COMPUTE passDisplay =
+               correctValidCount + leadingTrailingZeroCount
+               + xCheckDigitCount.
+           COMPUTE failDisplay = incorrectCount + invalidChecksumCount.
 
-      *>  ENVIRONMENT DIVISION.
-      *>  INPUT-OUTPUT section.
-      *>  FILE-CONTROL.
-      *>  SELECT ifile ASSIGN TO "info.dat"
-      *>      ORGANIZATION IS LINE SEQUENTIAL.
+           OPEN EXTEND auditFile.
+           IF auditFileStatus = "35"
+               OPEN OUTPUT auditFile
+               CLOSE auditFile
+               OPEN EXTEND auditFile
+           END-IF.
 
-      *>  DATA DIVISION.
-      *>  FILE SECTION.
-      *>  FD ifile.
-      *>  01 isbn pic x(10).
+           MOVE SPACES TO auditRecord.
+           STRING auditTimestamp DELIMITED BY SIZE
+               " file=" DELIMITED BY SIZE
+               inputFileName DELIMITED BY SIZE
+               " processed=" DELIMITED BY SIZE
+               processedDisplay DELIMITED BY SIZE
+               " pass=" DELIMITED BY SIZE
+               passDisplay DELIMITED BY SIZE
+               " fail=" DELIMITED BY SIZE
+               failDisplay DELIMITED BY SIZE
+               INTO auditRecord
+           END-STRING.
+           WRITE auditRecord.
+           CLOSE auditFile.
+       AUDIT-PARA-EXIT.
+           EXIT.
 
-      *>  WORKING-STORAGE SECTION.
-      *>  77 eof-switch pic 9 value 1.
-      *>  77 numcont pic 999.
-      *>  01 out-record.
-      *>  05 out1 pic x(8) value "Email is".
-      *>  05 filler pic x.
+      *>   Convert every entry in this batch to its other ISBN format
+      *>   and append the pairing to isbn-convert.dat, so a legacy
+      *>   backlist file (ISBN-10) and a current extract (ISBN-13) can
+      *>   be cross-walked without looking each number up by hand.
+       CONVERT-PARA.
+           OPEN EXTEND convertFile.
+           IF convertFileStatus = "35"
+               OPEN OUTPUT convertFile
+               CLOSE convertFile
+               OPEN EXTEND convertFile
+           END-IF.
 
-      *>  PROCEDURE DIVISION.
-      *>      DISPLAY "Hello, World!".
-      *>  END PROGRAM checkSUM.
+           SET i TO 1.
+           PERFORM UNTIL i > isbnCount
+               PERFORM CONVERT-ENTRY-PARA THRU CONVERT-ENTRY-PARA-EXIT
+               SET i UP BY 1
+           END-PERFORM.
+           CLOSE convertFile.
+       CONVERT-PARA-EXIT.
+           EXIT.
+
+      *>   isbnConvert expects a validated ISBN-10 or ISBN-13 - an
+      *>   entry isValid didn't accept as correct and valid has nothing
+      *>   trustworthy to convert. Same classification test TALLY-PARA
+      *>   uses for "incorrect"/"invalid checksum" messages.
+       CONVERT-ENTRY-PARA.
+           MOVE SPACES TO isbn10Value.
+           MOVE SPACES TO isbn13Value.
+           MOVE SPACES TO convertRecord.
+
+           IF iMessage(i)(1:9) = "incorrect" OR
+               iMessage(i)(8:1) = ","
+               STRING isbnArray(i) DELIMITED BY SIZE
+                   " -> not convertible (failed validation)"
+                   DELIMITED BY SIZE
+                   INTO convertRecord
+               END-STRING
+               WRITE convertRecord
+               GO TO CONVERT-ENTRY-PARA-EXIT
+           END-IF.
+
+      *>   ISBN-13 entries have a digit in position 11-13; ISBN-10
+      *>   entries are padded with trailing spaces there (same test
+      *>   isValid/checkSUM use to tell the two formats apart).
+           IF isbnArray(i)(11:1) = SPACE
+               MOVE isbnArray(i)(1:10) TO isbn10Value
+               CALL "isbnConvert" USING BY REFERENCE isbnStruct
+                   END-CALL
+               IF convertStatus = 1
+                   STRING isbnArray(i)(1:10) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       isbn13Value DELIMITED BY SIZE
+                       INTO convertRecord
+                   END-STRING
+               ELSE
+                   STRING isbnArray(i)(1:10) DELIMITED BY SIZE
+                       " -> not convertible" DELIMITED BY SIZE
+                       INTO convertRecord
+                   END-STRING
+               END-IF
+           ELSE
+               MOVE isbnArray(i)(1:13) TO isbn13Value
+               CALL "isbnConvert" USING BY REFERENCE isbnStruct
+                   END-CALL
+               IF convertStatus = 1
+                   STRING isbnArray(i)(1:13) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       isbn10Value DELIMITED BY SIZE
+                       INTO convertRecord
+                   END-STRING
+               ELSE
+                   STRING isbnArray(i)(1:13) DELIMITED BY SIZE
+                       " -> not convertible (no 978 prefix)"
+                       DELIMITED BY SIZE
+                       INTO convertRecord
+                   END-STRING
+               END-IF
+           END-IF.
+
+           WRITE convertRecord.
+       CONVERT-ENTRY-PARA-EXIT.
+           EXIT.
+
+       END PROGRAM aasbn.
