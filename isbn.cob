@@ -3,24 +3,58 @@
       * Date:    3/12/2022
       * Purpose: Here is the application to validate books ISBN number.
       *          You can run this application using COBOL.
-      * Tectonics: cobc
+      * Tectonics: cobc -x isbn.cob -I .
+      * Modification History:
+      *   8/09/2026  MA  Widened isbnArray/inputISBN to ISBN-13, moved
+      *                  the ISBN table onto isbnstruct.cpy's OCCURS
+      *                  DEPENDING ON table (no more 10-line ceiling),
+      *                  added the isbn-report.dat/isbn-audit.dat FDs,
+      *                  an end-of-run summary count, and an ISBN-10 /
+      *                  ISBN-13 conversion subprogram.
       ******************************************************************
       ****************************** MAIN ******************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. isbn.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT reportFile ASSIGN TO "isbn-report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reportFileStatus.
+           SELECT auditFile ASSIGN TO "isbn-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS auditFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
+       FD reportFile.
+       01 reportRecord PIC x(120).
+
+       FD auditFile.
+       01 auditRecord PIC x(100).
 
       *>  Shared Structure between subprograms
        WORKING-STORAGE SECTION.
-       01 i PIC 99 VALUE 0.
-       01 isbnStruct.
-           05 inputFileName PIC x(20).
-           05 isbnArray PIC x(10) OCCURS 10 TIMES.
-           05 isbnMessage OCCURS 10 TIMES.
-               10 iMessage PIC x(50) VALUES SPACES.
-           05 inputISBN PIC x(10).
-           05 checkSumStatus PIC 9 VALUE 0.
+       COPY isbnstruct.
+
+       01 correctValidCount        PIC 9(6) VALUE 0.
+       01 invalidChecksumCount     PIC 9(6) VALUE 0.
+       01 incorrectCount           PIC 9(6) VALUE 0.
+       01 leadingTrailingZeroCount PIC 9(6) VALUE 0.
+       01 xCheckDigitCount         PIC 9(6) VALUE 0.
+       01 duplicateCount           PIC 9(6) VALUE 0.
+       01 xTally                   PIC 99 VALUE 0.
+       01 zeroTally                PIC 99 VALUE 0.
+       01 countDisplay             PIC zzzzz9.
+       01 processedDisplay         PIC zzzzz9.
+       01 passDisplay              PIC zzzzz9.
+       01 failDisplay              PIC zzzzz9.
+       01 auditDate                PIC 9(8).
+       01 auditTime                PIC 9(8).
+       01 auditTimestamp           PIC x(19).
+       01 reportFileStatus         PIC x(02).
+       01 auditFileStatus          PIC x(02).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -30,16 +64,146 @@
 
       *>   Calling two sub programs by reference
            CALL "readISBN" USING BY REFERENCE isbnStruct END-CALL.
-           CALL "isValid" USING BY REFERENCE isbnStruct END-CALL.
 
-      *>   Print final status of the structure.
+      *>   readISBN GOBACKs with isbnCount untouched when the operator
+      *>   typed "0" to exit; skip the rest of the run in that case.
+           IF FUNCTION TRIM(inputFileName) NOT = "0"
+               CALL "isValid" USING BY REFERENCE isbnStruct END-CALL
+               PERFORM REPORT-PARA THRU REPORT-PARA-EXIT
+               PERFORM SUMMARY-PARA THRU SUMMARY-PARA-EXIT
+               PERFORM AUDIT-PARA THRU AUDIT-PARA-EXIT
+           END-IF.
+
+           STOP RUN.
+
+      *>   Print final status of the structure, write it to the report
+      *>   file, and tally each entry into its summary category.
+       REPORT-PARA.
+           OPEN EXTEND reportFile.
+           IF reportFileStatus = "35"
+               OPEN OUTPUT reportFile
+               CLOSE reportFile
+               OPEN EXTEND reportFile
+           END-IF.
+
            SET i TO 1.
-           PERFORM UNTIL i > 10
-               DISPLAY isbnArray(i) " " isbnMessage(i)
-               COMPUTE i = i + 1
+           PERFORM UNTIL i > isbnCount
+               DISPLAY isbnArray(i) " " iMessage(i)
+               MOVE SPACES TO reportRecord
+               STRING isbnArray(i) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   iMessage(i) DELIMITED BY SIZE
+                   INTO reportRecord
+                   ON OVERFLOW
+                       DISPLAY "Warning: report line truncated at "
+                           "the 120-byte record limit."
+               END-STRING
+               WRITE reportRecord
+               PERFORM TALLY-PARA THRU TALLY-PARA-EXIT
+               SET i UP BY 1
            END-PERFORM.
+           CLOSE reportFile.
+       REPORT-PARA-EXIT.
+           EXIT.
+
+       TALLY-PARA.
+           MOVE 0 TO xTally
+           MOVE 0 TO zeroTally
+           INSPECT iMessage(i) TALLYING xTally FOR ALL " x"
+           INSPECT iMessage(i) TALLYING xTally FOR ALL " X"
+           INSPECT iMessage(i) TALLYING zeroTally FOR ALL "zero"
+
+           IF iMessage(i)(1:9) = "incorrect"
+               ADD 1 TO incorrectCount
+           ELSE IF iMessage(i)(8:1) = ","
+               ADD 1 TO invalidChecksumCount
+           ELSE IF xTally > 0
+               ADD 1 TO xCheckDigitCount
+           ELSE IF zeroTally > 0
+               ADD 1 TO leadingTrailingZeroCount
+           ELSE
+               ADD 1 TO correctValidCount
+           END-IF.
+
+           IF isbnIsDuplicate(i)
+               ADD 1 TO duplicateCount
+           END-IF.
+       TALLY-PARA-EXIT.
+           EXIT.
+
+      *>   Totals line so a run can be reported without counting by
+      *>   hand: "412 processed, 398 valid, 14 need correction".
+       SUMMARY-PARA.
+           DISPLAY " ".
+           MOVE isbnCount TO countDisplay
+           DISPLAY "Total ISBNs processed ....................... "
+               countDisplay
+           COMPUTE countDisplay =
+               correctValidCount + leadingTrailingZeroCount
+               + xCheckDigitCount
+           DISPLAY "Correct and valid ............................ "
+               countDisplay
+           MOVE invalidChecksumCount TO countDisplay
+           DISPLAY "Correct, invalid check digit ................. "
+               countDisplay
+           MOVE incorrectCount TO countDisplay
+           DISPLAY "Incorrect (non-digit) ........................ "
+               countDisplay
+           MOVE duplicateCount TO countDisplay
+           DISPLAY "Duplicate ISBNs flagged in this batch ........ "
+               countDisplay.
+       SUMMARY-PARA-EXIT.
+           EXIT.
+
+      *>   Append one line to the run-history audit log so a run can be
+      *>   traced back to a timestamp, filename and pass/fail counts.
+       AUDIT-PARA.
+           ACCEPT auditDate FROM DATE YYYYMMDD.
+           ACCEPT auditTime FROM TIME.
+           STRING auditDate(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               auditDate(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               auditDate(7:2) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               auditTime(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               auditTime(3:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               auditTime(5:2) DELIMITED BY SIZE
+               INTO auditTimestamp
+           END-STRING.
+
+           MOVE isbnCount TO processedDisplay.
+           COMPUTE passDisplay =
+               correctValidCount + leadingTrailingZeroCount
+               + xCheckDigitCount.
+           COMPUTE failDisplay = incorrectCount + invalidChecksumCount.
+
+           OPEN EXTEND auditFile.
+           IF auditFileStatus = "35"
+               OPEN OUTPUT auditFile
+               CLOSE auditFile
+               OPEN EXTEND auditFile
+           END-IF.
+
+           MOVE SPACES TO auditRecord.
+           STRING auditTimestamp DELIMITED BY SIZE
+               " file=" DELIMITED BY SIZE
+               inputFileName DELIMITED BY SIZE
+               " processed=" DELIMITED BY SIZE
+               processedDisplay DELIMITED BY SIZE
+               " pass=" DELIMITED BY SIZE
+               passDisplay DELIMITED BY SIZE
+               " fail=" DELIMITED BY SIZE
+               failDisplay DELIMITED BY SIZE
+               INTO auditRecord
+           END-STRING.
+           WRITE auditRecord.
+           CLOSE auditFile.
+       AUDIT-PARA-EXIT.
+           EXIT.
 
-           STOP RUN.
        END PROGRAM isbn.
 
       ******************************************************************
@@ -53,52 +217,139 @@
            SELECT inputfile ASSIGN TO inputFileName OF isbnStruct
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS fileStatus.
+           SELECT errorLogFile ASSIGN TO "isbn-error.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS errorLogFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD inputfile.  *> file structure
        01 code-records.
-           05 isbn PIC x(10).
+           05 isbn PIC x(13).
+
+       FD errorLogFile.
+       01 errorLogRecord PIC x(100).
 
        WORKING-STORAGE SECTION.
        01  fileStatus PIC x(02).
-       77 feof       pic A(1).
+       01  errorLogFileStatus PIC x(02).
+       77 feof       pic A(1) VALUE 'N'.
+       77 overflowRecord PIC x(13) VALUE SPACES.
 
       *>  Shared Structure between subprograms
        LINKAGE SECTION.
-       01 isbnStruct.
-           05 inputFileName PIC x(20).
-           05 isbnArray PIC x(10) OCCURS 10 TIMES INDEXED BY i.
+       COPY isbnstruct.
 
        PROCEDURE DIVISION USING isbnStruct.
        MAIN-PROCEDURE.
 
       *>   Receive user input as file name.
-           DISPLAY "Please enter ISBN-data filename. (Type z to exit): "
+           DISPLAY "Please enter ISBN-data filename. (Type 0 to exit): "
            ACCEPT inputFileName.
 
+           IF FUNCTION TRIM(inputFileName) = "0"
+               GOBACK
+           END-IF
+
+           MOVE 0 TO isbnCount.
+           MOVE 'N' TO feof.
+
       *>   Start reading file by checking file status
            OPEN INPUT inputfile
            EVALUATE TRUE
            WHEN fileStatus = "35"     *> not found status
-               DISPLAY "File not found!"
+               PERFORM LOG-FILE-ERROR THRU LOG-FILE-ERROR-EXIT
+               DISPLAY "File not found - please try again."
                GO TO MAIN-PROCEDURE
            WHEN fileStatus = "00"
-               SET i TO 1
-               PERFORM UNTIL feof='Y'
-      *>   read until end of file
-                   READ inputfile INTO isbnArray OF isbnStruct(i)
-                   AT END
-                       MOVE 'Y' TO feof
-                   NOT AT END
-                       COMPUTE i = i + 1
-                   END-READ
+      *>   read until end of file, or until the table's 9999-line
+      *>   ceiling is reached (isbnCount is a PIC 9(4), so this is the
+      *>   real limit - stop cleanly instead of wrapping the subscript).
+      *>   At the ceiling, read one more record into a scratch field
+      *>   rather than assuming truncation - a file with exactly 9999
+      *>   lines and nothing past them shouldn't get a false warning.
+               PERFORM UNTIL feof = 'Y'
+                   IF isbnCount >= 9999
+                       READ inputfile INTO overflowRecord
+                           AT END
+                               MOVE 'Y' TO feof
+                           NOT AT END
+                               DISPLAY
+                               "Warning: file exceeds 9999 lines - "
+                               "remaining records were not read."
+                               MOVE 'Y' TO feof
+                       END-READ
+                   ELSE
+                       ADD 1 TO isbnCount
+                       READ inputfile INTO isbnArray(isbnCount)
+                           AT END
+                               MOVE 'Y' TO feof
+                               SUBTRACT 1 FROM isbnCount
+                           NOT AT END
+                               MOVE 'N' TO isbnDuplicate(isbnCount)
+                       END-READ
+                   END-IF
                END-PERFORM
+               CLOSE inputfile
+               PERFORM FLAG-DUPLICATES THRU FLAG-DUPLICATES-EXIT
+               GOBACK
+      *>   recoverable open errors - log them and let the operator retry
+           WHEN fileStatus = "37" OR fileStatus = "30" OR
+               fileStatus = "39" OR fileStatus = "34"
+               PERFORM LOG-FILE-ERROR THRU LOG-FILE-ERROR-EXIT
+               DISPLAY "File could not be opened (status "
+                   fileStatus "). Please try again."
+               GO TO MAIN-PROCEDURE
            WHEN OTHER
-               DISPLAY "Error...!"
-           END-EVALUATE
-           CLOSE inputfile.
-           GOBACK.
+               PERFORM LOG-FILE-ERROR THRU LOG-FILE-ERROR-EXIT
+               DISPLAY "Unexpected file error (status "
+                   fileStatus "). Please try again."
+               GO TO MAIN-PROCEDURE
+           END-EVALUATE.
+
+      *>   Write the status code and filename that caused it to the
+      *>   error log so a bad run can be traced after the console
+      *>   output has scrolled away.
+       LOG-FILE-ERROR.
+           OPEN EXTEND errorLogFile
+           IF errorLogFileStatus = "35"
+               OPEN OUTPUT errorLogFile
+               CLOSE errorLogFile
+               OPEN EXTEND errorLogFile
+           END-IF
+           MOVE SPACES TO errorLogRecord
+           STRING "status=" DELIMITED BY SIZE
+               fileStatus DELIMITED BY SIZE
+               " file=" DELIMITED BY SIZE
+               inputFileName DELIMITED BY SIZE
+               INTO errorLogRecord
+           END-STRING
+           WRITE errorLogRecord
+           CLOSE errorLogFile.
+       LOG-FILE-ERROR-EXIT.
+           EXIT.
+
+      *>   Mark repeated ISBNs within this batch so the same title
+      *>   doesn't get loaded into the catalog twice unnoticed.
+       FLAG-DUPLICATES.
+           PERFORM DUP-OUTER-PARA THRU DUP-OUTER-PARA-EXIT
+               VARYING i FROM 1 BY 1 UNTIL i > isbnCount.
+       FLAG-DUPLICATES-EXIT.
+           EXIT.
+
+       DUP-OUTER-PARA.
+           PERFORM DUP-INNER-PARA THRU DUP-INNER-PARA-EXIT
+               VARYING dupJ FROM 1 BY 1 UNTIL dupJ > isbnCount.
+       DUP-OUTER-PARA-EXIT.
+           EXIT.
+
+       DUP-INNER-PARA.
+           IF dupJ NOT = i AND isbnArray(i) = isbnArray(dupJ)
+               SET isbnIsDuplicate(i) TO TRUE
+               SET isbnIsDuplicate(dupJ) TO TRUE
+           END-IF.
+       DUP-INNER-PARA-EXIT.
+           EXIT.
 
        END PROGRAM readISBN.
 
@@ -116,34 +367,67 @@
        WORKING-STORAGE SECTION.
        01  correctBit PIC 9 VALUE 1.  *> Correct Flag
        01  validBit PIC 9 VALUE 0.    *> Valid Flag
+       01  isbnLength PIC 99 VALUE 10.
+       01  iMessageScratch PIC x(100) VALUE SPACES.
 
       *>  Shared Structure between subprograms
        LINKAGE SECTION.
-       01 isbnStruct.
-           05 inputFileName PIC x(20).
-           05 isbnArray PIC x(10) OCCURS 10 TIMES INDEXED BY i.
-           05 isbnMessage OCCURS 10 TIMES.
-               10 iMessage PIC x(50) VALUES SPACES.
-           05 inputISBN PIC x(10).
-           05 checkSumStatus PIC 9 VALUE 0.
+       COPY isbnstruct.
 
        PROCEDURE DIVISION USING isbnStruct.
 
-      *>   LOOP to validate all the ISBN inside the array
+      *>   LOOP to validate all the ISBN inside the array. A-PARA is
+      *>   isValid's entry point, so it must GOBACK explicitly once the
+      *>   loop finishes - falling off the end of the paragraph here
+      *>   runs straight into B-PARA (and from there into the VALIDATE
+      *>   paragraphs) one extra time against whatever is left sitting
+      *>   past isbnCount in the table.
        A-PARA.
            SET i TO 1.
-           PERFORM B-PARA WITH TEST AFTER UNTIL i>9.
-           CONTINUE.
+           PERFORM B-PARA UNTIL i > isbnCount.
+           GOBACK.
 
        B-PARA.
       *>   init
            SET correctBit TO 1.
            SET validBit TO 0.
 
+      *>   ISBN-13 entries have a digit in position 11-13; ISBN-10
+      *>   entries are padded with trailing spaces there.
+           MOVE 10 TO isbnLength.
+           IF isbnArray(i)(11:1) NOT = SPACE
+               MOVE 13 TO isbnLength
+           END-IF.
+
+           IF isbnLength = 13
+               PERFORM VALIDATE-ISBN13 THRU VALIDATE-ISBN13-EXIT
+           ELSE
+               PERFORM VALIDATE-ISBN10 THRU VALIDATE-ISBN10-EXIT
+           END-IF.
+
+           IF isbnIsDuplicate(i)
+               MOVE iMessage(i) TO iMessageScratch
+               STRING iMessageScratch DELIMITED BY "  "
+                   " - duplicate ISBN in this batch" DELIMITED BY SIZE
+                   INTO iMessage(i)
+                   ON OVERFLOW
+                       DISPLAY
+                       "Warning: validation message truncated at "
+                       "iMessage's PIC X(100) limit."
+               END-STRING
+           END-IF.
+
+           COMPUTE i = i + 1.  *> isbn counter
+
+      *>***************************************************************
+      *>   ISBN-10, mod-11 check digit (existing algorithm).
+      *>***************************************************************
+       VALIDATE-ISBN10.
+
       *>   1st check for incorrect isbn
            IF isbnArray(i)(1:9) NOT NUMERIC
                MOVE 'incorrect, contains a non-digit'
-               TO isbnMessage(i)
+               TO iMessage(i)
                SET correctBit TO 0
            END-IF
 
@@ -152,7 +436,7 @@
                NOT (isbnArray(i)(10:1) EQUALS TO "x" OR
                isbnArray(i)(10:1) EQUALS TO "X") THEN
                MOVE 'incorrect, contains a non-digit/X in check digit'
-               TO isbnMessage(i)
+               TO iMessage(i)
                SET correctBit TO 0
            END-IF
 
@@ -165,13 +449,25 @@
 
       *>   Valid and Correct message
            IF validBit = 1 AND correctBit = 1
-               MOVE 'correct and valid' TO isbnMessage(i)
+               MOVE 'correct and valid' TO iMessage(i)
            END-IF
 
-      *>   Invalid but Correct message
+      *>   Invalid but Correct message, with the digit checkSUM
+      *>   computed so a catalog typo can be fixed straight from the
+      *>   report.
            IF validBit = 0 AND correctBit = 1
-               MOVE 'correct, but not valid (invalid check digit)'
-               TO isbnMessage(i)
+               STRING
+                   'correct, but not valid (invalid check digit, '
+                   DELIMITED BY SIZE
+                   'should be ' DELIMITED BY SIZE
+                   checkSumDigit DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+                   INTO iMessage(i)
+                   ON OVERFLOW
+                       DISPLAY
+                       "Warning: validation message truncated at "
+                       "iMessage's PIC X(100) limit."
+               END-STRING
            END-IF
 
       *>   Valid and Correct  leading and trailing message
@@ -180,48 +476,99 @@
                isbnArray(i)(10:1) EQUALS TO "0" THEN
                    MOVE
                    'correct and valid with leading and trailing zero'
-                   TO isbnMessage(i)
+                   TO iMessage(i)
            END-IF
 
       *>   Valid and Correct  leading and trailing message
-           IF isbnArray(i)(1:1) EQUALS TO "0" AND
+           IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) EQUALS TO "0" AND
                isbnArray(i)(10:1) NOT EQUALS TO "0" THEN
                    MOVE 'correct and valid with leading zero'
-                   TO isbnMessage(i)
+                   TO iMessage(i)
            END-IF
 
       *>   Valid and Correct  leading and trailing message
-           IF isbnArray(i)(1:1) NOT EQUALS TO "0" AND
+           IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) NOT EQUALS TO "0" AND
                isbnArray(i)(10:1) EQUALS TO "0" THEN
                    MOVE 'correct and valid with trailing zero'
-                   TO isbnMessage(i)
+                   TO iMessage(i)
            END-IF
 
       *>   Valid and Correct  leading and trailing message
-           IF isbnArray(i)(1:1) EQUALS TO "0" AND
+           IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) EQUALS TO "0" AND
                isbnArray(i)(10:1) EQUALS TO "x" THEN
                MOVE 'correct and valid with leading zero, trailing x'
-               TO isbnMessage(i)
-           ELSE IF isbnArray(i)(1:1) EQUALS TO "0" AND
+               TO iMessage(i)
+           ELSE IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) EQUALS TO "0" AND
                isbnArray(i)(10:1) EQUALS TO "X" THEN
                MOVE 'correct and valid with leading zero, trailing X'
-               TO isbnMessage(i)
+               TO iMessage(i)
            END-IF
 
       *>   Valid and Correct  leading and trailing message
-           IF isbnArray(i)(1:1) NOT EQUALS TO "0" AND
+           IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) NOT EQUALS TO "0" AND
                isbnArray(i)(10:1) EQUALS TO "x" THEN
                    MOVE 'correct and valid with trailing lowercase x'
-                   TO isbnMessage(i)
+                   TO iMessage(i)
            END-IF
 
       *>   Valid and Correct  leading and trailing message
-           IF isbnArray(i)(1:1) NOT EQUALS TO "0" AND
+           IF validBit = 1 AND correctBit = 1 AND
+               isbnArray(i)(1:1) NOT EQUALS TO "0" AND
                isbnArray(i)(10:1) EQUALS TO "X" THEN
                MOVE 'correct and valid with trailing uppercase X'
-               TO isbnMessage(i)
+               TO iMessage(i)
+           END-IF.
+       VALIDATE-ISBN10-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *>   ISBN-13/EAN-13, weight-3/weight-1 mod-10 check digit.
+      *>***************************************************************
+       VALIDATE-ISBN13.
+
+           IF isbnArray(i)(1:12) NOT NUMERIC
+               MOVE 'incorrect, contains a non-digit'
+               TO iMessage(i)
+               SET correctBit TO 0
            END-IF
-           COMPUTE i = i + 1.  *> isbn counter
+
+           IF isbnArray(i)(13:1) NOT NUMERIC
+               MOVE 'incorrect, contains a non-digit in check digit'
+               TO iMessage(i)
+               SET correctBit TO 0
+           END-IF
+
+           IF correctBit = 1 THEN
+               MOVE isbnArray(i) TO inputISBN
+               CALL 'checkSUM' USING BY REFERENCE isbnStruct END-CALL
+               SET validBit TO checkSumStatus
+           END-IF
+
+           IF validBit = 1 AND correctBit = 1
+               MOVE 'correct and valid (ISBN-13)' TO iMessage(i)
+           END-IF
+
+           IF validBit = 0 AND correctBit = 1
+               STRING
+                   'correct, but not valid (invalid check digit, '
+                   DELIMITED BY SIZE
+                   'should be ' DELIMITED BY SIZE
+                   checkSumDigit DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+                   INTO iMessage(i)
+                   ON OVERFLOW
+                       DISPLAY
+                       "Warning: validation message truncated at "
+                       "iMessage's PIC X(100) limit."
+               END-STRING
+           END-IF.
+       VALIDATE-ISBN13-EXIT.
+           EXIT.
 
        END PROGRAM isValid.
 
@@ -242,19 +589,40 @@
        01 result  PIC 99999 VALUE 0.  *> checksum result
        01 temp01  PIC 99999 VALUE 0.  *> temporary variable
        01 temp02  PIC 99999 VALUE 0.  *> temporary variable
+       01 checkDigitNum PIC 9 VALUE 0.  *> single-digit check digit
+       01 isbnLength PIC 99 VALUE 10.   *> 10 (ISBN-10) or 13 (EAN-13)
+       01 eanSum PIC 9(7) VALUE 0.      *> weighted digit sum
+       01 eanResidue PIC 9 VALUE 0.     *> eanSum MOD 10
+       01 eanCheckDigit PIC 9 VALUE 0.  *> computed EAN-13 check digit
+       01 eanWeight PIC 9 VALUE 0.      *> alternating weight, 3 or 1
 
       *>  Shared Structure between subprograms
        LINKAGE SECTION.
-       01 isbnStruct.
-           05 inputFileName  PIC    x(20).
-           05 isbnArray      PIC    x(10) OCCURS 10 TIMES INDEXED BY i.
-           05 isbnMessage    OCCURS 10 TIMES.
-               10 iMessage   PIC    x(50) VALUES SPACES.
-           05 inputISBN      PIC    x(10).
-           05 checkSumStatus PIC    9 VALUE 0.
+       COPY isbnstruct.
 
        PROCEDURE DIVISION USING isbnStruct.
+       MAIN-PROCEDURE.
+
+      *>   ISBN-13 entries have a digit in position 11-13; ISBN-10
+      *>   entries are padded with trailing spaces there.
+           MOVE 10 TO isbnLength.
+           IF inputISBN(11:1) NOT = SPACE
+               MOVE 13 TO isbnLength
+           END-IF.
 
+           EVALUATE isbnLength
+               WHEN 13
+                   PERFORM EAN13-CHECKSUM THRU EAN13-CHECKSUM-EXIT
+               WHEN OTHER
+                   PERFORM ISBN10-CHECKSUM THRU ISBN10-CHECKSUM-EXIT
+           END-EVALUATE.
+
+           GOBACK.
+
+      *>***************************************************************
+      *>   ISBN-10 mod-11 check digit (existing algorithm).
+      *>***************************************************************
+       ISBN10-CHECKSUM.
            COMPUTE
            tt = FUNCTION NUMVAL(inputISBN(1:1)) * 10
            + FUNCTION NUMVAL(inputISBN(2:1)) * 9
@@ -273,6 +641,14 @@
                COMPUTE result = 0
            END-IF
 
+      *>   Save the computed digit so isValid can suggest it back
+           IF result = 10 THEN
+               MOVE 'X' TO checkSumDigit
+           ELSE
+               MOVE result TO checkDigitNum
+               MOVE checkDigitNum TO checkSumDigit
+           END-IF
+
       *>   Change X to 10 if met
            IF inputISBN(10:1) IS NUMERIC THEN
                COMPUTE temp01 = FUNCTION NUMVAL(inputISBN(10:1))
@@ -286,5 +662,166 @@
            ELSE
                COMPUTE checkSumStatus = 0
            END-IF.
+       ISBN10-CHECKSUM-EXIT.
+           EXIT.
+
+      *>***************************************************************
+      *>   ISBN-13/EAN-13 weight-3/weight-1 mod-10 check digit.
+      *>***************************************************************
+       EAN13-CHECKSUM.
+           MOVE 0 TO eanSum.
+           PERFORM EAN13-SUM-PARA THRU EAN13-SUM-PARA-EXIT
+               VARYING temp02 FROM 1 BY 1 UNTIL temp02 > 12.
+
+           DIVIDE eanSum BY 10 GIVING temp01 REMAINDER eanResidue.
+           IF eanResidue = 0 THEN
+               MOVE 0 TO eanCheckDigit
+           ELSE
+               COMPUTE eanCheckDigit = 10 - eanResidue
+           END-IF.
+
+           MOVE eanCheckDigit TO checkSumDigit.
+
+           IF inputISBN(13:1) IS NUMERIC THEN
+               COMPUTE temp01 = FUNCTION NUMVAL(inputISBN(13:1))
+               IF eanCheckDigit = temp01 THEN
+                   COMPUTE checkSumStatus = 1
+               ELSE
+                   COMPUTE checkSumStatus = 0
+               END-IF
+           ELSE
+               COMPUTE checkSumStatus = 0
+           END-IF.
+       EAN13-CHECKSUM-EXIT.
+           EXIT.
+
+       EAN13-SUM-PARA.
+           IF FUNCTION MOD(temp02, 2) = 1 THEN
+               MOVE 1 TO eanWeight
+           ELSE
+               MOVE 3 TO eanWeight
+           END-IF
+           COMPUTE eanSum = eanSum +
+               FUNCTION NUMVAL(inputISBN(temp02:1)) * eanWeight.
+       EAN13-SUM-PARA-EXIT.
+           EXIT.
 
        END PROGRAM checkSUM.
+
+      ******************************************************************
+      *************************** isbnConvert **************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. isbnConvert.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT section.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01 eanSum PIC 9(7) VALUE 0.      *> weighted digit sum
+       01 eanResidue PIC 9 VALUE 0.     *> eanSum MOD 10
+       01 eanCheckDigit PIC 9 VALUE 0.  *> computed EAN-13 check digit
+       01 eanWeight PIC 9 VALUE 0.      *> alternating weight, 3 or 1
+       01 convertIndex PIC 99 VALUE 0.
+       01 tt PIC 99999 VALUE 0.         *> temporary variable
+       01 residue PIC 99999 VALUE 0.    *> modolus
+       01 result  PIC 99999 VALUE 0.    *> checksum result
+       01 checkDigitNum PIC 9 VALUE 0.  *> single-digit check digit
+
+      *>  Shared Structure between subprograms
+       LINKAGE SECTION.
+       COPY isbnstruct.
+
+      *>   Converts a validated ISBN-10 (isbn10Value) into its ISBN-13
+      *>   equivalent (isbn13Value) by prepending "978" and recomputing
+      *>   the EAN-13 check digit, and does the reverse where the "978"
+      *>   prefix allows it, dropping into isbn10Value.
+       PROCEDURE DIVISION USING isbnStruct.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO convertStatus.
+
+           IF isbn10Value NOT = SPACES
+               PERFORM CONVERT-10-TO-13 THRU CONVERT-10-TO-13-EXIT
+           ELSE IF isbn13Value NOT = SPACES
+               PERFORM CONVERT-13-TO-10 THRU CONVERT-13-TO-10-EXIT
+           END-IF.
+
+           GOBACK.
+
+       CONVERT-10-TO-13.
+           MOVE SPACES TO isbn13Value.
+           STRING "978" DELIMITED BY SIZE
+               isbn10Value(1:9) DELIMITED BY SIZE
+               INTO isbn13Value
+           END-STRING.
+
+           MOVE 0 TO eanSum.
+           PERFORM CONVERT-SUM-PARA THRU CONVERT-SUM-PARA-EXIT
+               VARYING convertIndex FROM 1 BY 1 UNTIL convertIndex > 12.
+
+           DIVIDE eanSum BY 10 GIVING result REMAINDER eanResidue.
+           IF eanResidue = 0 THEN
+               MOVE 0 TO eanCheckDigit
+           ELSE
+               COMPUTE eanCheckDigit = 10 - eanResidue
+           END-IF.
+
+           MOVE eanCheckDigit TO isbn13Value(13:1).
+           MOVE 1 TO convertStatus.
+       CONVERT-10-TO-13-EXIT.
+           EXIT.
+
+       CONVERT-SUM-PARA.
+           IF FUNCTION MOD(convertIndex, 2) = 1 THEN
+               MOVE 1 TO eanWeight
+           ELSE
+               MOVE 3 TO eanWeight
+           END-IF
+           COMPUTE eanSum = eanSum +
+               FUNCTION NUMVAL(isbn13Value(convertIndex:1)) * eanWeight.
+       CONVERT-SUM-PARA-EXIT.
+           EXIT.
+
+      *>   Only 978-prefixed ISBN-13s have an ISBN-10 form; anything
+      *>   else (e.g. a 979 prefix) leaves convertStatus at 0.
+       CONVERT-13-TO-10.
+           IF isbn13Value(1:3) NOT = "978"
+               MOVE 0 TO convertStatus
+               GO TO CONVERT-13-TO-10-EXIT
+           END-IF.
+
+           MOVE SPACES TO isbn10Value.
+           MOVE isbn13Value(4:9) TO isbn10Value(1:9).
+
+           COMPUTE
+           tt = FUNCTION NUMVAL(isbn10Value(1:1)) * 10
+           + FUNCTION NUMVAL(isbn10Value(2:1)) * 9
+           + FUNCTION NUMVAL(isbn10Value(3:1)) * 8
+           + FUNCTION NUMVAL(isbn10Value(4:1)) * 7
+           + FUNCTION NUMVAL(isbn10Value(5:1)) * 6
+           + FUNCTION NUMVAL(isbn10Value(6:1)) * 5
+           + FUNCTION NUMVAL(isbn10Value(7:1)) * 4
+           + FUNCTION NUMVAL(isbn10Value(8:1)) * 3
+           + FUNCTION NUMVAL(isbn10Value(9:1)) * 2
+           DIVIDE tt BY 11 GIVING result REMAINDER residue
+           COMPUTE result = 11 - residue.
+
+           IF result = 11 THEN
+               COMPUTE result = 0
+           END-IF.
+
+           IF result = 10 THEN
+               MOVE "X" TO isbn10Value(10:1)
+           ELSE
+               MOVE result TO checkDigitNum
+               MOVE checkDigitNum TO isbn10Value(10:1)
+           END-IF.
+
+           MOVE 1 TO convertStatus.
+       CONVERT-13-TO-10-EXIT.
+           EXIT.
+
+       END PROGRAM isbnConvert.
